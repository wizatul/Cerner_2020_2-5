@@ -0,0 +1,44 @@
+//FIBON1J  JOB (ACCTNO),'FIBONACCI SEQ',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS FIBON1 UNATTENDED FOR A SINGLE N PASSED VIA PARM.
+//* OPERATIONS SUPPLIES THE TERM COUNT ON THE PARM= KEYWORD.
+//* FIBON1 ALSO SUPPORTS A MULTI-REQUEST BATCH FORM, DRIVEN BY A
+//* QUEUED TRANSACTION FILE INSTEAD OF A PARM: OMIT PARM=, ADD A
+//* TRANSIN DD POINTING AT THE TRANSACTION FILE, AND THE PROGRAM
+//* PROCESSES EACH QUEUED REQUEST IN SEQUENCE. NO EXAMPLE JOB FOR
+//* THAT FORM IS SHIPPED HERE; OPERATIONS BUILDS THE TRANSIN QUEUE
+//* PER SCHEDULE.
+//*--------------------------------------------------------------
+//* DEFINES THE TERMSIDX KSDS ON FIRST USE. A COBOL PROGRAM CANNOT
+//* MATERIALIZE A VSAM CLUSTER VIA OPEN OUTPUT, SO IT MUST BE
+//* PRE-DEFINED HERE; MAXCC IS RESET SO A RERUN AGAINST AN
+//* ALREADY-DEFINED CLUSTER (IDCAMS RC 12) DOES NOT FAIL THE JOB.
+//*--------------------------------------------------------------
+//DEFTERMS EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.FIBON1.TERMSIDX)          -
+         INDEXED                                      -
+         KEYS(22 0)                                   -
+         RECORDSIZE(31 31)                             -
+         TRACKS(5 5)                                   -
+         FREESPACE(10 10) )                            -
+  DATA (NAME(PROD.FIBON1.TERMSIDX.DATA))               -
+  INDEX (NAME(PROD.FIBON1.TERMSIDX.INDEX))
+  IF LASTCC > 4 THEN SET MAXCC = 0
+/*
+//STEP1    EXEC PGM=FIBON1,PARM='0025'
+//STEPLIB  DD   DSN=PROD.FIBON1.LOADLIB,DISP=SHR
+//SEQRPT   DD   DSN=&SYSUID..FIBON1.SEQRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CTLLOG   DD   DSN=PROD.FIBON1.CTLLOG,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=53,BLKSIZE=0)
+//TERMSIDX DD   DSN=PROD.FIBON1.TERMSIDX,DISP=SHR
+//RESTARTF DD   DSN=PROD.FIBON1.RESTARTF,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
