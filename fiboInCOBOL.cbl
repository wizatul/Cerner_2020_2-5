@@ -1,29 +1,528 @@
 *> program for cerner_2^5_2020
-IDENTIFICATION DIVISION.       
-PROGRAM-ID. FIBON1. 
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FIBON1.
 
-ENVIRONMENT DIVISION.          
-DATA DIVISION.     
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRANS-STATUS.
+    SELECT PRINT-FILE ASSIGN TO "SEQRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PRINT-STATUS.
+    SELECT RESTART-FILE ASSIGN TO "RESTARTF"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RESTART-STATUS.
+    SELECT CONTROL-LOG ASSIGN TO "CTLLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LOG-STATUS.
+    SELECT TERMS-FILE ASSIGN TO "TERMSIDX"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS TERM-KEY
+        FILE STATUS IS WS-TERMS-STATUS.
 
-WORKING-STORAGE SECTION.       
-77 A PIC 999 VALUE 1.          
-77 B PIC S999 VALUE -1.        
-77 C PIC 999.                  
-77 C1 PIC ZZ9.                 
-77 N PIC 99.       
-*> cerner_2^5_2020 
-PROCEDURE DIVISION.            
-PARA1.                         
-    MOVE 1 TO A.               
-    MOVE -1 TO B.              
-    DISPLAY "ENTER N VALUE".   
-    ACCEPT N.                  
-    DISPLAY N.               
-    PERFORM DISP-PARA N TIMES.
-    STOP RUN.                
-DISP-PARA.                   
-    COMPUTE C = A + B.       
-    MOVE C TO C1.            
-    DISPLAY C1.              
-    MOVE B TO A.             
-    MOVE C TO B.  
+DATA DIVISION.
+FILE SECTION.
+FD  TRANS-FILE.
+01  TRANS-RECORD.
+    05  TRANS-MODE           PIC X.
+        88  TRANS-MODE-FORWARD    VALUE "F".
+        88  TRANS-MODE-REVERSE    VALUE "R".
+    05  TRANS-START-A       PIC S9(9) SIGN LEADING SEPARATE.
+    05  TRANS-START-B       PIC S9(9) SIGN LEADING SEPARATE.
+    05  TRANS-N             PIC 9(4).
+    05  TRANS-TARGET        PIC S9(9) SIGN LEADING SEPARATE.
+FD  PRINT-FILE.
+01  PRINT-RECORD                PIC X(80).
+FD  RESTART-FILE.
+01  RESTART-RECORD.
+    05  CKPT-TRANS-SEQ-NO       PIC 9(6).
+    05  CKPT-A                  PIC S9(9) SIGN LEADING SEPARATE.
+    05  CKPT-B                  PIC S9(9) SIGN LEADING SEPARATE.
+    05  CKPT-POSITION           PIC 9(4).
+    05  CKPT-N                  PIC 9(4).
+FD  CONTROL-LOG.
+01  LOG-RECORD.
+    05  LOG-YYYY                PIC 9(4).
+    05  LOG-MM                  PIC 9(2).
+    05  LOG-DD                  PIC 9(2).
+    05  LOG-HH                  PIC 9(2).
+    05  LOG-MIN                 PIC 9(2).
+    05  LOG-SEC                 PIC 9(2).
+    05  FILLER                  PIC X.
+    05  LOG-TRANS-SEQ-NO        PIC 9(6).
+    05  FILLER                  PIC X.
+    05  LOG-REQUESTED-N         PIC 9(4).
+    05  FILLER                  PIC X.
+    05  LOG-TERMS-PRODUCED      PIC 9(4).
+    05  FILLER                  PIC X.
+    05  LOG-FINAL-A             PIC -9(9).
+    05  FILLER                  PIC X.
+    05  LOG-FINAL-B             PIC -9(9).
+FD  TERMS-FILE.
+01  TERM-RECORD.
+    05  TERM-KEY.
+        10  TERM-KEY-RUN-DATE.
+            15  TERM-KEY-RUN-YYYY   PIC 9(4).
+            15  TERM-KEY-RUN-MM     PIC 9(2).
+            15  TERM-KEY-RUN-DD     PIC 9(2).
+        10  TERM-KEY-RUN-SEQ    PIC 9(6).
+        10  TERM-KEY-N          PIC 9(4).
+        10  TERM-KEY-POSITION   PIC 9(4).
+    05  TERM-VALUE              PIC S9(9).
+
+WORKING-STORAGE SECTION.
+77 A PIC S9(9) VALUE 1.
+77 B PIC S9(9) VALUE -1.
+77 C PIC S9(9).
+77 C1 PIC -(9)9.
+77 N PIC 9(4).
+*> cerner_2^5_2020
+77 WS-TRANS-STATUS PIC XX.
+77 WS-TRANS-EOF PIC X VALUE "N".
+    88 TRANS-EOF VALUE "Y".
+77 WS-POSITION PIC 9(4).
+77 WS-OVERFLOW-FLAG PIC X VALUE "N".
+    88 TERM-OVERFLOW VALUE "Y".
+77 WS-TRANS-VALID PIC X VALUE "Y".
+    88 TRANS-IS-VALID VALUE "Y".
+77 WS-LOOKUP-FOUND PIC X VALUE "N".
+    88 LOOKUP-FOUND VALUE "Y".
+77 WS-TARGET-EDIT PIC -(9)9.
+77 WS-PRINT-STATUS PIC XX.
+77 WS-TRANS-SEQ-NO PIC 9(6) VALUE 0.
+77 WS-PAGE-COUNT PIC 9(4) VALUE 0.
+77 WS-LINE-COUNT PIC 9(4) VALUE 0.
+77 WS-LINES-PER-PAGE PIC 9(2) VALUE 50.
+01 WS-CURRENT-DATE.
+    05 WS-CD-YYYY PIC 9(4).
+    05 WS-CD-MM PIC 9(2).
+    05 WS-CD-DD PIC 9(2).
+    05 FILLER PIC X(13).
+77 WS-RUN-DATE-EDIT PIC X(10).
+77 WS-N-EDIT PIC ZZZ9.
+77 WS-TRANS-EDIT PIC ZZZZZ9.
+77 WS-PAGE-EDIT PIC ZZZ9.
+77 WS-POS-EDIT PIC ZZZ9.
+01 WS-PRINT-LINE PIC X(80).
+77 WS-RESTART-STATUS PIC XX.
+77 WS-RESTART-EXISTS PIC X VALUE "N".
+    88 RESTART-AVAILABLE VALUE "Y".
+77 WS-CKPT-INTERVAL PIC 9(4) VALUE 5.
+01 WS-CHECKPOINT-DATA.
+    05 WS-CKPT-TRANS-SEQ-NO PIC 9(6).
+    05 WS-CKPT-A PIC S9(9).
+    05 WS-CKPT-B PIC S9(9).
+    05 WS-CKPT-POSITION PIC 9(4).
+    05 WS-CKPT-N PIC 9(4).
+77 WS-LOG-STATUS PIC XX.
+77 WS-TERMS-STATUS PIC XX.
+01 WS-TIMESTAMP.
+    05 WS-TS-YYYY PIC 9(4).
+    05 WS-TS-MM PIC 9(2).
+    05 WS-TS-DD PIC 9(2).
+    05 WS-TS-HH PIC 9(2).
+    05 WS-TS-MIN PIC 9(2).
+    05 WS-TS-SEC PIC 9(2).
+    05 FILLER PIC X(7).
+77 WS-SUMMARY-COUNT PIC 9(8) VALUE 0.
+77 WS-SUMMARY-SUM PIC S9(12) VALUE 0.
+77 WS-SUMMARY-MIN PIC S9(9) VALUE 0.
+77 WS-SUMMARY-MAX PIC S9(9) VALUE 0.
+77 WS-SUMMARY-FIRST PIC X VALUE "Y".
+    88 SUMMARY-IS-FIRST VALUE "Y".
+77 WS-SUMMARY-COUNT-EDIT PIC ZZZZZZZ9.
+77 WS-SUMMARY-SUM-EDIT PIC -(11)9.
+77 WS-SUMMARY-MIN-EDIT PIC -(9)9.
+77 WS-SUMMARY-MAX-EDIT PIC -(9)9.
+77 WS-PARM-VALID PIC X VALUE "N".
+    88 PARM-SUPPLIED VALUE "Y".
+77 WS-PARM-INPUT PIC X(4) VALUE SPACES.
+77 WS-PARM-MOVE-LEN PIC 9(4).
+
+LINKAGE SECTION.
+01 LK-PARM-AREA.
+    05 LK-PARM-LEN PIC S9(4) COMP.
+    05 LK-PARM-TEXT PIC X(4).
+
+PROCEDURE DIVISION USING LK-PARM-AREA.
+PARA1.
+    MOVE "N" TO WS-PARM-VALID.
+    MOVE SPACES TO WS-PARM-INPUT.
+    IF LK-PARM-LEN > 0
+        COMPUTE WS-PARM-MOVE-LEN = FUNCTION MIN(LK-PARM-LEN 4)
+        MOVE LK-PARM-TEXT(1:WS-PARM-MOVE-LEN) TO WS-PARM-INPUT(1:WS-PARM-MOVE-LEN)
+    END-IF.
+    IF WS-PARM-INPUT = SPACES
+        PERFORM RUN-FROM-TRANS-FILE
+    ELSE
+        IF WS-PARM-INPUT IS NUMERIC AND WS-PARM-INPUT NOT = "0000"
+            MOVE "Y" TO WS-PARM-VALID
+        END-IF
+        IF PARM-SUPPLIED
+            PERFORM RUN-FROM-PARM
+        ELSE
+            DISPLAY "FIBON1: INVALID PARM '" WS-PARM-INPUT
+                "' - MUST BE 4 NUMERIC DIGITS, NONZERO"
+            MOVE 16 TO RETURN-CODE
+        END-IF
+    END-IF.
+    STOP RUN.
+RUN-FROM-PARM.
+    OPEN OUTPUT PRINT-FILE.
+    IF WS-PRINT-STATUS NOT = "00"
+        DISPLAY "FIBON1: UNABLE TO OPEN REPORT FILE, STATUS=" WS-PRINT-STATUS
+        MOVE 16 TO RETURN-CODE
+    ELSE
+        PERFORM OPEN-TERMS-FILE
+        IF WS-TERMS-STATUS = "00"
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+            ADD 1 TO WS-TRANS-SEQ-NO
+            MOVE "F" TO TRANS-MODE
+            MOVE 1 TO TRANS-START-A
+            MOVE -1 TO TRANS-START-B
+            MOVE WS-PARM-INPUT TO TRANS-N
+            PERFORM VALIDATE-TRANS-RECORD
+            IF TRANS-IS-VALID
+                MOVE TRANS-START-A TO A
+                MOVE TRANS-START-B TO B
+                MOVE 0 TO WS-POSITION
+                MOVE "N" TO WS-OVERFLOW-FLAG
+                MOVE TRANS-N TO N
+                PERFORM WRITE-REPORT-HEADER
+                PERFORM DISP-PARA UNTIL WS-POSITION >= N OR TERM-OVERFLOW
+                PERFORM WRITE-AUDIT-RECORD
+                PERFORM CLEAR-CHECKPOINT
+            END-IF
+            PERFORM WRITE-SUMMARY-LINE
+            CLOSE TERMS-FILE
+        END-IF
+        CLOSE PRINT-FILE
+    END-IF.
+RUN-FROM-TRANS-FILE.
+    PERFORM CHECK-FOR-RESTART.
+    OPEN INPUT TRANS-FILE.
+    IF WS-TRANS-STATUS NOT = "00"
+        DISPLAY "FIBON1: UNABLE TO OPEN TRANSACTION FILE, STATUS=" WS-TRANS-STATUS
+        MOVE 16 TO RETURN-CODE
+    ELSE
+        OPEN OUTPUT PRINT-FILE
+        IF WS-PRINT-STATUS NOT = "00"
+            DISPLAY "FIBON1: UNABLE TO OPEN REPORT FILE, STATUS=" WS-PRINT-STATUS
+            MOVE 16 TO RETURN-CODE
+        ELSE
+            PERFORM OPEN-TERMS-FILE
+            IF WS-TERMS-STATUS = "00"
+                MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+                PERFORM READ-TRANS-RECORD
+                PERFORM UNTIL TRANS-EOF
+                    ADD 1 TO WS-TRANS-SEQ-NO
+                    IF RESTART-AVAILABLE AND WS-TRANS-SEQ-NO < WS-CKPT-TRANS-SEQ-NO
+                        CONTINUE
+                    ELSE
+                        PERFORM VALIDATE-TRANS-RECORD
+                        IF TRANS-IS-VALID
+                            MOVE TRANS-START-A TO A
+                            MOVE TRANS-START-B TO B
+                            MOVE 0 TO WS-POSITION
+                            MOVE "N" TO WS-OVERFLOW-FLAG
+                            MOVE TRANS-N TO N
+                            EVALUATE TRUE
+                                WHEN TRANS-MODE-REVERSE
+                                    MOVE "N" TO WS-LOOKUP-FOUND
+                                    PERFORM WRITE-REPORT-HEADER
+                                    PERFORM REV-LOOKUP-PARA UNTIL WS-POSITION >= N
+                                        OR LOOKUP-FOUND OR TERM-OVERFLOW
+                                    PERFORM WRITE-LOOKUP-RESULT-LINE
+                                    PERFORM WRITE-AUDIT-RECORD
+                                    PERFORM ADVANCE-CHECKPOINT
+                                WHEN OTHER
+                                    IF RESTART-AVAILABLE
+                                            AND WS-TRANS-SEQ-NO = WS-CKPT-TRANS-SEQ-NO
+                                            AND WS-CKPT-POSITION > 0
+                                        IF WS-CKPT-N = TRANS-N
+                                            MOVE WS-CKPT-A TO A
+                                            MOVE WS-CKPT-B TO B
+                                            MOVE WS-CKPT-POSITION TO WS-POSITION
+                                            MOVE "N" TO WS-RESTART-EXISTS
+                                            DISPLAY "FIBON1: RESUMING TRANSACTION "
+                                                WS-TRANS-SEQ-NO
+                                                " FROM CHECKPOINT AT POSITION " WS-POSITION
+                                        ELSE
+                                            DISPLAY "FIBON1: CHECKPOINT N=" WS-CKPT-N
+                                                " DOES NOT MATCH TRANSACTION N=" TRANS-N
+                                                " - IGNORING CHECKPOINT, RESTARTING TRANSACTION "
+                                                WS-TRANS-SEQ-NO " FROM TERM 1"
+                                        END-IF
+                                    END-IF
+                                    PERFORM WRITE-REPORT-HEADER
+                                    PERFORM DISP-PARA UNTIL WS-POSITION >= N OR TERM-OVERFLOW
+                                    PERFORM WRITE-AUDIT-RECORD
+                                    PERFORM ADVANCE-CHECKPOINT
+                            END-EVALUATE
+                        END-IF
+                    END-IF
+                    PERFORM READ-TRANS-RECORD
+                END-PERFORM
+                PERFORM WRITE-SUMMARY-LINE
+                PERFORM CLEAR-CHECKPOINT
+                CLOSE TERMS-FILE
+            END-IF
+            CLOSE PRINT-FILE
+        END-IF
+        CLOSE TRANS-FILE
+    END-IF.
+READ-TRANS-RECORD.
+    READ TRANS-FILE
+        AT END
+            MOVE "Y" TO WS-TRANS-EOF
+    END-READ.
+OPEN-TERMS-FILE.
+    OPEN I-O TERMS-FILE.
+    IF WS-TERMS-STATUS NOT = "00"
+        DISPLAY "FIBON1: UNABLE TO OPEN TERMS INDEX FILE, STATUS=" WS-TERMS-STATUS
+        MOVE 16 TO RETURN-CODE
+    END-IF.
+WRITE-TERM-RECORD.
+    MOVE WS-CD-YYYY TO TERM-KEY-RUN-YYYY.
+    MOVE WS-CD-MM TO TERM-KEY-RUN-MM.
+    MOVE WS-CD-DD TO TERM-KEY-RUN-DD.
+    MOVE WS-TRANS-SEQ-NO TO TERM-KEY-RUN-SEQ.
+    MOVE N TO TERM-KEY-N.
+    MOVE WS-POSITION TO TERM-KEY-POSITION.
+    MOVE C TO TERM-VALUE.
+    WRITE TERM-RECORD
+        INVALID KEY
+            REWRITE TERM-RECORD
+        NOT INVALID KEY
+            PERFORM UPDATE-SUMMARY-STATS
+    END-WRITE.
+UPDATE-SUMMARY-STATS.
+    ADD 1 TO WS-SUMMARY-COUNT.
+    ADD C TO WS-SUMMARY-SUM.
+    IF SUMMARY-IS-FIRST
+        MOVE C TO WS-SUMMARY-MIN
+        MOVE C TO WS-SUMMARY-MAX
+        MOVE "N" TO WS-SUMMARY-FIRST
+    ELSE
+        IF C < WS-SUMMARY-MIN
+            MOVE C TO WS-SUMMARY-MIN
+        END-IF
+        IF C > WS-SUMMARY-MAX
+            MOVE C TO WS-SUMMARY-MAX
+        END-IF
+    END-IF.
+WRITE-SUMMARY-LINE.
+    MOVE WS-SUMMARY-COUNT TO WS-SUMMARY-COUNT-EDIT.
+    MOVE WS-SUMMARY-SUM TO WS-SUMMARY-SUM-EDIT.
+    MOVE WS-SUMMARY-MIN TO WS-SUMMARY-MIN-EDIT.
+    MOVE WS-SUMMARY-MAX TO WS-SUMMARY-MAX-EDIT.
+    MOVE SPACES TO WS-PRINT-LINE.
+    STRING "TERMS: " WS-SUMMARY-COUNT-EDIT
+        "  MIN: " WS-SUMMARY-MIN-EDIT
+        "  MAX: " WS-SUMMARY-MAX-EDIT
+        "  SUM: " WS-SUMMARY-SUM-EDIT
+        DELIMITED BY SIZE INTO WS-PRINT-LINE
+    END-STRING.
+    WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+    DISPLAY "FIBON1: RUN SUMMARY - " WS-PRINT-LINE.
+CHECK-FOR-RESTART.
+    MOVE "N" TO WS-RESTART-EXISTS.
+    OPEN INPUT RESTART-FILE.
+    IF WS-RESTART-STATUS = "00"
+        READ RESTART-FILE
+            AT END
+                MOVE "N" TO WS-RESTART-EXISTS
+            NOT AT END
+                MOVE "Y" TO WS-RESTART-EXISTS
+                MOVE CKPT-TRANS-SEQ-NO TO WS-CKPT-TRANS-SEQ-NO
+                MOVE CKPT-A TO WS-CKPT-A
+                MOVE CKPT-B TO WS-CKPT-B
+                MOVE CKPT-POSITION TO WS-CKPT-POSITION
+                MOVE CKPT-N TO WS-CKPT-N
+                DISPLAY "FIBON1: RESTART CHECKPOINT FOUND FOR TRANSACTION "
+                    CKPT-TRANS-SEQ-NO " AT POSITION " CKPT-POSITION
+        END-READ
+        CLOSE RESTART-FILE
+    END-IF.
+WRITE-CHECKPOINT.
+    MOVE WS-TRANS-SEQ-NO TO CKPT-TRANS-SEQ-NO.
+    MOVE A TO CKPT-A.
+    MOVE B TO CKPT-B.
+    MOVE WS-POSITION TO CKPT-POSITION.
+    MOVE N TO CKPT-N.
+    OPEN OUTPUT RESTART-FILE.
+    IF WS-RESTART-STATUS NOT = "00"
+        DISPLAY "FIBON1: UNABLE TO WRITE RESTART CHECKPOINT, STATUS=" WS-RESTART-STATUS
+    ELSE
+        WRITE RESTART-RECORD
+        CLOSE RESTART-FILE
+    END-IF.
+ADVANCE-CHECKPOINT.
+    MOVE WS-TRANS-SEQ-NO TO CKPT-TRANS-SEQ-NO.
+    ADD 1 TO CKPT-TRANS-SEQ-NO.
+    MOVE 0 TO CKPT-A.
+    MOVE 0 TO CKPT-B.
+    MOVE 0 TO CKPT-POSITION.
+    MOVE 0 TO CKPT-N.
+    OPEN OUTPUT RESTART-FILE.
+    IF WS-RESTART-STATUS NOT = "00"
+        DISPLAY "FIBON1: UNABLE TO WRITE RESTART CHECKPOINT, STATUS=" WS-RESTART-STATUS
+    ELSE
+        WRITE RESTART-RECORD
+        CLOSE RESTART-FILE
+    END-IF.
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT RESTART-FILE.
+    IF WS-RESTART-STATUS NOT = "00"
+        DISPLAY "FIBON1: UNABLE TO CLEAR RESTART CHECKPOINT, STATUS=" WS-RESTART-STATUS
+    ELSE
+        CLOSE RESTART-FILE
+    END-IF.
+WRITE-AUDIT-RECORD.
+    MOVE SPACES TO LOG-RECORD.
+    MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+    MOVE WS-TS-YYYY TO LOG-YYYY.
+    MOVE WS-TS-MM TO LOG-MM.
+    MOVE WS-TS-DD TO LOG-DD.
+    MOVE WS-TS-HH TO LOG-HH.
+    MOVE WS-TS-MIN TO LOG-MIN.
+    MOVE WS-TS-SEC TO LOG-SEC.
+    MOVE WS-TRANS-SEQ-NO TO LOG-TRANS-SEQ-NO.
+    MOVE N TO LOG-REQUESTED-N.
+    MOVE WS-POSITION TO LOG-TERMS-PRODUCED.
+    MOVE A TO LOG-FINAL-A.
+    MOVE B TO LOG-FINAL-B.
+    OPEN EXTEND CONTROL-LOG.
+    IF WS-LOG-STATUS = "35"
+        OPEN OUTPUT CONTROL-LOG
+    END-IF.
+    WRITE LOG-RECORD.
+    CLOSE CONTROL-LOG.
+VALIDATE-TRANS-RECORD.
+    MOVE "Y" TO WS-TRANS-VALID.
+    IF TRANS-N IS NOT NUMERIC
+        MOVE "N" TO WS-TRANS-VALID
+        DISPLAY "FIBON1: REJECTED TRANSACTION - N IS NOT NUMERIC"
+    ELSE
+        IF TRANS-N = ZERO
+            MOVE "N" TO WS-TRANS-VALID
+            DISPLAY "FIBON1: REJECTED TRANSACTION - N MUST BE GREATER THAN ZERO"
+        END-IF
+    END-IF.
+    IF TRANS-START-A IS NOT NUMERIC
+        MOVE "N" TO WS-TRANS-VALID
+        DISPLAY "FIBON1: REJECTED TRANSACTION - STARTING A IS NOT NUMERIC"
+    END-IF.
+    IF TRANS-START-B IS NOT NUMERIC
+        MOVE "N" TO WS-TRANS-VALID
+        DISPLAY "FIBON1: REJECTED TRANSACTION - STARTING B IS NOT NUMERIC"
+    END-IF.
+    IF NOT TRANS-MODE-FORWARD AND NOT TRANS-MODE-REVERSE
+        MOVE "N" TO WS-TRANS-VALID
+        DISPLAY "FIBON1: REJECTED TRANSACTION - MODE MUST BE F OR R"
+    END-IF.
+    IF TRANS-MODE-REVERSE AND TRANS-TARGET IS NOT NUMERIC
+        MOVE "N" TO WS-TRANS-VALID
+        DISPLAY "FIBON1: REJECTED TRANSACTION - TARGET IS NOT NUMERIC"
+    END-IF.
+WRITE-REPORT-HEADER.
+    ADD 1 TO WS-PAGE-COUNT.
+    MOVE 0 TO WS-LINE-COUNT.
+    MOVE SPACES TO WS-RUN-DATE-EDIT.
+    STRING WS-CD-MM "/" WS-CD-DD "/" WS-CD-YYYY
+        DELIMITED BY SIZE INTO WS-RUN-DATE-EDIT
+    END-STRING.
+    MOVE WS-TRANS-SEQ-NO TO WS-TRANS-EDIT.
+    MOVE N TO WS-N-EDIT.
+    MOVE WS-PAGE-COUNT TO WS-PAGE-EDIT.
+    MOVE SPACES TO WS-PRINT-LINE.
+    STRING "FIBON1 SEQUENCE REPORT  DATE: " WS-RUN-DATE-EDIT
+        "  RUN: " WS-TRANS-EDIT
+        "  PAGE: " WS-PAGE-EDIT
+        DELIMITED BY SIZE INTO WS-PRINT-LINE
+    END-STRING.
+    WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+    MOVE SPACES TO WS-PRINT-LINE.
+    STRING "REQUESTED N: " WS-N-EDIT
+        DELIMITED BY SIZE INTO WS-PRINT-LINE
+    END-STRING.
+    WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+    MOVE "   TERM POSITION            VALUE" TO WS-PRINT-LINE.
+    WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+WRITE-DETAIL-LINE.
+    ADD 1 TO WS-LINE-COUNT.
+    MOVE WS-POSITION TO WS-POS-EDIT.
+    MOVE SPACES TO WS-PRINT-LINE.
+    STRING "   " WS-POS-EDIT "               " C1
+        DELIMITED BY SIZE INTO WS-PRINT-LINE
+    END-STRING.
+    WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+    PERFORM WRITE-TERM-RECORD.
+    IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+        PERFORM WRITE-REPORT-HEADER
+    END-IF.
+DISP-PARA.
+    ADD 1 TO WS-POSITION.
+    COMPUTE C = A + B
+        ON SIZE ERROR
+            MOVE "Y" TO WS-OVERFLOW-FLAG
+            DISPLAY "FIBON1: TERM AT POSITION " WS-POSITION
+                " EXCEEDS FIELD CAPACITY - RUN HALTED"
+    END-COMPUTE.
+    IF TERM-OVERFLOW
+        SUBTRACT 1 FROM WS-POSITION
+    ELSE
+        MOVE C TO C1
+        PERFORM WRITE-DETAIL-LINE
+        MOVE B TO A
+        MOVE C TO B
+        IF WS-POSITION < N AND FUNCTION MOD(WS-POSITION, WS-CKPT-INTERVAL) = 0
+            PERFORM WRITE-CHECKPOINT
+        END-IF
+    END-IF.
+REV-LOOKUP-PARA.
+    ADD 1 TO WS-POSITION.
+    COMPUTE C = A + B
+        ON SIZE ERROR
+            MOVE "Y" TO WS-OVERFLOW-FLAG
+            DISPLAY "FIBON1: TERM AT POSITION " WS-POSITION
+                " EXCEEDS FIELD CAPACITY - RUN HALTED"
+    END-COMPUTE.
+    IF TERM-OVERFLOW
+        SUBTRACT 1 FROM WS-POSITION
+    ELSE
+        MOVE C TO C1
+        PERFORM WRITE-DETAIL-LINE
+        IF C = TRANS-TARGET
+            MOVE "Y" TO WS-LOOKUP-FOUND
+        ELSE
+            MOVE B TO A
+            MOVE C TO B
+        END-IF
+    END-IF.
+WRITE-LOOKUP-RESULT-LINE.
+    MOVE TRANS-TARGET TO WS-TARGET-EDIT.
+    MOVE SPACES TO WS-PRINT-LINE.
+    IF LOOKUP-FOUND
+        MOVE WS-POSITION TO WS-POS-EDIT
+        STRING "TARGET " WS-TARGET-EDIT " FOUND AT TERM POSITION " WS-POS-EDIT
+            DELIMITED BY SIZE INTO WS-PRINT-LINE
+        END-STRING
+    ELSE
+        IF TERM-OVERFLOW
+            MOVE WS-POSITION TO WS-POS-EDIT
+            STRING "TARGET " WS-TARGET-EDIT
+                " NOT FOUND - OVERFLOW HALTED SEARCH AT TERM POSITION " WS-POS-EDIT
+                DELIMITED BY SIZE INTO WS-PRINT-LINE
+            END-STRING
+        ELSE
+            MOVE N TO WS-N-EDIT
+            STRING "TARGET " WS-TARGET-EDIT " NOT FOUND IN " WS-N-EDIT " TERMS"
+                DELIMITED BY SIZE INTO WS-PRINT-LINE
+            END-STRING
+        END-IF
+    END-IF.
+    WRITE PRINT-RECORD FROM WS-PRINT-LINE.
